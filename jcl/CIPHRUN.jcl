@@ -0,0 +1,63 @@
+//CIPHRUN  JOB  (ACCTNO),'CRYPTO SERVICES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CIPHRUN - RUN THE MESSAGE CENTER CAESAR/VIGENERE CIPHER      *
+//*           PROGRAM AGAINST ONE DAY'S MESSAGE TRAFFIC.          *
+//*                                                                *
+//* THE PARM CARD ON THE EXEC STATEMENT SELECTS THE OPERATION,    *
+//* AN OPTIONAL SHIFT OVERRIDE, A VIGENERE KEYWORD AND AN         *
+//* OPTIONAL ALTERNATE INPUT DD NAME, SO THE SAME LOAD MODULE CAN *
+//* BE POINTED AT DIFFERENT WORK WITHOUT A RECOMPILE. THE FIELDS  *
+//* LINE UP WITH THE CIPH-PARM-AREA LAYOUT IN CEASARCIPHER:       *
+//*    COLS  1-10  OPERATION  (ENCRYPT/DECRYPT/SOLVE/VIGENC/      *
+//*                            VIGDEC)                             *
+//*    COLS 11-12  SHIFT      (01-25, BLANK/00 = USE THE SHIFT    *
+//*                            KEY CARRIED ON EACH INPUT RECORD)  *
+//*    COLS 13-38  KEYWORD    (VIGENC/VIGDEC ONLY)                *
+//*    COLS 39-46  DSNAME     (INPUT DD NAME, BLANK = CIPHIN)     *
+//*                                                                *
+//* THE LOAD LIBRARY CATALOGS THE COMPILED PROGRAM UNDER THE      *
+//* 8-CHARACTER MEMBER NAME CEASARCP - PROGRAM-ID CEASARCIPHER    *
+//* RUNS LONGER THAN A PDS/LOAD-MODULE NAME ALLOWS, SO THE BINDER *
+//* ALIASES IT TO CEASARCP AT LINK-EDIT TIME.                     *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=CEASARCP,
+//             PARM='ENCRYPT   03                                  '
+//STEPLIB  DD   DSN=PROD.CRYPTO.LOADLIB,DISP=SHR
+//CIPHIN   DD   DSN=PROD.CRYPTO.DAILY.MSGIN,DISP=SHR
+//CIPHOUT  DD   DSN=PROD.CRYPTO.DAILY.MSGOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=144,BLKSIZE=0)
+//CIPHLOG  DD   DSN=PROD.CRYPTO.DAILY.AUDLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//CIPHCKPT DD   DSN=PROD.CRYPTO.DAILY.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=162,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP2 SHOWS THE SAME LOAD MODULE RUN AGAINST A SPECIAL,       *
+//* ONE-OFF DATASET (COLS 39-46 OF THE PARM) WITH A VIGENERE       *
+//* KEYWORD INSTEAD OF A FIXED SHIFT, WITHOUT TOUCHING STEP1'S     *
+//* DAILY PRODUCTION FILES.                                        *
+//*--------------------------------------------------------------*
+//STEP2    EXEC PGM=CEASARCP,
+//             PARM='VIGENC    00LEMON                     SPECIN  '
+//STEPLIB  DD   DSN=PROD.CRYPTO.LOADLIB,DISP=SHR
+//SPECIN   DD   DSN=PROD.CRYPTO.SPECIAL.MSGIN,DISP=SHR
+//CIPHOUT  DD   DSN=PROD.CRYPTO.SPECIAL.MSGOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=144,BLKSIZE=0)
+//CIPHLOG  DD   DSN=PROD.CRYPTO.DAILY.AUDLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//CIPHCKPT DD   DSN=PROD.CRYPTO.SPECIAL.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=162,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
