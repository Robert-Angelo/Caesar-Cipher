@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    CIPHCKPT   - CHECKPOINT/RESTART RECORD LAYOUT               *
+      *                 HOLDS THE COUNT OF INPUT RECORDS SUCCESSFULLY  *
+      *                 COMPLETED AND THE COUNT REJECTED, PLUS THE     *
+      *                 PER-SHIFT BREAKDOWN, AS OF THE LAST CHECKPOINT *
+      *                 TAKEN, SO A RESTART REBUILDS THE SAME TOTALS   *
+      *                 THE RUN-SUMMARY REPORT WOULD HAVE SHOWN HAD IT *
+      *                 RUN STRAIGHT THROUGH WITHOUT INTERRUPTION.     *
+      ******************************************************************
+           05  CKPT-REC-COUNT           PIC 9(06).
+           05  CKPT-REJECT-COUNT        PIC 9(06).
+           05  CKPT-SHIFT-TALLY.
+               10  CKPT-SHIFT-COUNT     PIC 9(06) OCCURS 25 TIMES.
