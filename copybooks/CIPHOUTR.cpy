@@ -0,0 +1,6 @@
+      ******************************************************************
+      *    CIPHOUTR   - OUTPUT MESSAGE RECORD LAYOUT                  *
+      ******************************************************************
+           05  OUT-REC-ID               PIC 9(06).
+           05  OUT-TEXT                 PIC X(128).
+           05  FILLER                   PIC X(10).
