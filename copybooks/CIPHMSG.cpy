@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    CIPHMSG    - INPUT MESSAGE RECORD LAYOUT                   *
+      *                 ONE DAILY-TRAFFIC MESSAGE PER RECORD           *
+      ******************************************************************
+           05  MSG-REC-ID              PIC 9(06).
+           05  MSG-TEXT                PIC X(128).
+           05  MSG-SHIFT-KEY           PIC 9(02).
+           05  FILLER                  PIC X(10).
