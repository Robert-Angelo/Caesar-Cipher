@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    CIPHLOGR   - TRANSACTION LOG RECORD LAYOUT                 *
+      *                 ONE RECORD PER ENCRYPT/DECRYPT/SOLVE CALL     *
+      ******************************************************************
+           05  LOG-DATE                 PIC 9(08).
+           05  FILLER                   PIC X(01).
+           05  LOG-TIME                 PIC 9(08).
+           05  FILLER                   PIC X(01).
+           05  LOG-OPERATION            PIC X(10).
+           05  FILLER                   PIC X(01).
+           05  LOG-SHIFT                PIC 9(02).
+           05  FILLER                   PIC X(01).
+           05  LOG-INPUT-LENGTH         PIC 9(05).
