@@ -1,46 +1,927 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CeasarCipher.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY. FUNCTION ALL INTRINSIC.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 inputString PIC X(128).
-       01 Shift PIC 9(2).
-       01 encryptedString PIC X(128).
-       01 aUpper PIC X(26) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
-       01 aLower PIC X(26) VALUE 'abcdefghijklmnopqrstuvwxyz'.
-       01 curChar PIC 9(5).
-
-       PROCEDURE DIVISION.
-        main.
-        SET inputString TO 'Hello Cobol'
-        SET Shift TO 3
-        PERFORM encrypt.
-        SET inputString TO 'abcdefghijklmnopqrstuvwxyz'
-        SET Shift TO 5
-        PERFORM decrypt.
-        SET inputString TO 'The Quick Brown Fox Jumps Over the Lazy Dog'
-        PERFORM solve.
-        STOP RUN.
-    
-       encrypt.
-       INSPECT inputString CONVERTING aLower to aUpper.
-       MOVE inputString TO encryptedString.
-       PERFORM VARYING curChar FROM 1 BY 1 UNTIL curChar > LENGTH(inputString)
-          
-        IF encryptedString(curChar:1) EQUAL SPACE
-        EXIT PERFORM CYCLE
-        END-IF
-       MOVE CHAR(MOD(ORD(encryptedString (curChar:1)) - ORD("A") + Shift, 26) + ORD("A")) TO encryptedString (curChar:1)
-       END-PERFORM.
-       ADD 1 TO shift
-       DISPLAY encryptedString.
-
-       decrypt.
-       SUBTRACT 26 FROM Shift
-       PERFORM encrypt.
-       
-       solve.
-       SET shift TO 1
-       PERFORM Encrypt UNTIL shift > 26.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    CeasarCipher.
+000120 AUTHOR.        R ANGELO.
+000130 INSTALLATION.  MESSAGE CENTER - CRYPTO SERVICES.
+000140 DATE-WRITTEN.  01/05/2019.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*-----------------------------------------------------------------
+000190*  DATE       INIT  DESCRIPTION
+000200*  01/05/2019  RA   ORIGINAL CAESAR SHIFT CIPHER - THREE TEST
+000210*                   LITERALS HARD CODED IN MAIN FOR DEMONSTRATION.
+000220*  08/09/2026  RA   REPLACED THE HARD CODED TEST LITERALS WITH A
+000230*                   REAL INPUT/OUTPUT MESSAGE DATASET. MAIN NOW
+000240*                   LOOPS OVER THE INPUT FILE UNTIL END OF FILE
+000250*                   AND WRITES ONE OUTPUT RECORD PER INPUT RECORD
+000260*                   SO A FULL DAY OF MESSAGE TRAFFIC CAN BE
+000270*                   PROCESSED IN ONE BATCH RUN.
+000280*  08/09/2026  RA   STOPPED MANGLING DIGITS AND PUNCTUATION IN
+000290*                   ENCRYPT - NON-ALPHABETIC CHARACTERS NOW PASS
+000300*                   THROUGH UNCHANGED THE SAME WAY SPACE ALWAYS
+000310*                   DID.
+000320*  08/09/2026  RA   PRESERVED ORIGINAL LETTER CASE THROUGH
+000330*                   ENCRYPT/DECRYPT VIA A CASE MASK BUILT BEFORE
+000340*                   THE FORCED UPPERCASE CONVERSION.
+000350*  08/09/2026  RA   ADDED VALIDATE-SHIFT TO REJECT SHIFT VALUES
+000360*                   OUTSIDE 1-25 BEFORE ANY ENCRYPT/DECRYPT CALL;
+000370*                   REWORKED DECRYPT'S SHIFT RECOMPUTE TO AVOID
+000380*                   THE UNDERFLOW-PRONE SUBTRACT AGAINST THE
+000390*                   UNSIGNED SHIFT FIELD.
+000400*  08/09/2026  RA   ADDED LETTER-FREQUENCY/COMMON-WORD SCORING TO
+000410*                   SOLVE SO IT RANKS ALL 25 CANDIDATE SHIFTS AND
+000420*                   REPORTS ITS BEST GUESS FIRST.
+000430*  08/09/2026  RA   ADDED A TRANSACTION LOG (CIPHLOG) RECORDING
+000440*                   DATE, TIME, OPERATION, SHIFT AND INPUT LENGTH
+000450*                   FOR EVERY ENCRYPT, DECRYPT AND SOLVE CALL.
+000460*  08/09/2026  RA   ADDED CHECKPOINT/RESTART SUPPORT (CIPHCKPT) SO
+000470*                   A LARGE BATCH RUN INTERRUPTED PARTWAY THROUGH
+000480*                   RESUMES WITHOUT REPROCESSING COMPLETED
+000490*                   RECORDS.
+000500*  08/09/2026  RA   ADDED AN END-OF-JOB RUN-SUMMARY REPORT SHOWING
+000510*                   TOTAL PROCESSED, REJECTED, AND A BREAKDOWN BY
+000520*                   SHIFT VALUE USED.
+000530*  08/09/2026  RA   ADDED A VIGENERE (KEYWORD-SHIFT) CIPHER MODE
+000540*                   ALONGSIDE THE ORIGINAL CAESAR SHIFT.
+000550*  08/09/2026  RA   EXTERNALIZED OPERATION/SHIFT/KEYWORD/DATASET
+000560*                   SELECTION VIA A JCL PARM CARD INSTEAD OF A
+000570*                   RECOMPILE FOR EACH RUN.
+000580*  08/09/2026  RA   SPLIT THE CHECKPOINT RECORD'S COMBINED COUNT
+000590*                   INTO SEPARATE COMPLETED AND REJECTED COUNTS,
+000600*                   AND ADDED A PER-SHIFT BREAKDOWN TO THE
+000610*                   CHECKPOINT SO A RESTARTED RUN'S SUMMARY REPORT
+000620*                   RECONCILES THE SAME AS AN UNINTERRUPTED ONE.
+000630*                   ADDED FILE STATUS CHECKS AFTER OPENING THE
+000640*                   INPUT AND OUTPUT DATASETS, CONSISTENT WITH HOW
+000650*                   THE LOG AND CHECKPOINT DATASETS ARE ALREADY
+000660*                   HANDLED. ADDED A BLANK-KEYWORD CHECK AHEAD OF
+000670*                   VIGENERE PROCESSING SO A MISSING KEYWORD
+000680*                   REJECTS THE RECORD INSTEAD OF CORRUPTING THE
+000690*                   SHIFT MATH.
+000700*  08/09/2026  RA   FIXED SOLVE TO COPY THE ACTUAL BEST-SCORING
+000710*                   CANDIDATE INTO THE OUTPUT WORK AREA INSTEAD OF
+000720*                   LEAVING WHATEVER SHIFT THE SCORING LOOP TRIED
+000730*                   LAST; THE SCORING LOOP NOW RE-SEEDS ITS INPUT
+000740*                   FROM A SAVED COPY BEFORE EACH TRIAL SO ALL 25
+000750*                   CANDIDATES KEEP THE ORIGINAL MIXED CASE, NOT
+000760*                   JUST THE FIRST. EXTENDED THE VIGENERE KEYWORD
+000770*                   CHECK TO REJECT ANY NON-ALPHABETIC CHARACTER,
+000780*                   NOT JUST AN ALL-BLANK KEYWORD.
+000790*  08/09/2026  RA   SUPPRESSED THE RAW CANDIDATE DISPLAY DURING
+000800*                   SOLVE'S INTERNAL SCORING TRIALS SO ONLY THE
+000810*                   RANKED SHIFT LIST IS SHOWN. TIGHTENED PARM
+000820*                   PARSING SO A SHORT PARM CARD CANNOT PICK UP
+000830*                   GARBAGE PAST THE SUPPLIED LENGTH FOR THE
+000840*                   SHIFT, KEYWORD OR DATASET NAME FIELDS. ADDED
+000850*                   A FILE STATUS CHECK AFTER OPENING THE
+000860*                   CHECKPOINT DATASET FOR OUTPUT, MATCHING THE
+000870*                   CHECK ALREADY MADE ON THE READ SIDE. CHANGED
+000880*                   THE DATASET ORGANIZATION FROM LINE SEQUENTIAL
+000890*                   TO SEQUENTIAL TO MATCH THE FIXED-BLOCK DCBS
+000900*                   THE JCL ALREADY DECLARES FOR THESE DATASETS.
+000910*-----------------------------------------------------------------
+000920 ENVIRONMENT DIVISION.
+000930 CONFIGURATION SECTION.
+000940 SOURCE-COMPUTER.   IBM-370.
+000950 OBJECT-COMPUTER.   IBM-370.
+000960 REPOSITORY.        FUNCTION ALL INTRINSIC.
+000970 INPUT-OUTPUT SECTION.
+000980 FILE-CONTROL.
+000990     SELECT CIPH-INPUT-FILE  ASSIGN DYNAMIC CIPH-INPUT-DSNAME
+001000            ORGANIZATION IS SEQUENTIAL
+001010            FILE STATUS IS CIPH-INPUT-STATUS.
+001020     SELECT CIPH-OUTPUT-FILE ASSIGN TO CIPHOUT
+001030            ORGANIZATION IS SEQUENTIAL
+001040            FILE STATUS IS CIPH-OUTPUT-STATUS.
+001050     SELECT CIPH-LOG-FILE    ASSIGN TO CIPHLOG
+001060            ORGANIZATION IS SEQUENTIAL
+001070            FILE STATUS IS CIPH-LOG-STATUS.
+001080     SELECT CIPH-CKPT-FILE   ASSIGN TO CIPHCKPT
+001090            ORGANIZATION IS SEQUENTIAL
+001100            FILE STATUS IS CIPH-CKPT-STATUS.
+001110 DATA DIVISION.
+001120 FILE SECTION.
+001130 FD  CIPH-INPUT-FILE
+001140     LABEL RECORDS ARE STANDARD.
+001150 01  CIPH-INPUT-RECORD.
+001160     COPY CIPHMSG.
+001170 FD  CIPH-OUTPUT-FILE
+001180     LABEL RECORDS ARE STANDARD.
+001190 01  CIPH-OUTPUT-RECORD.
+001200     COPY CIPHOUTR.
+001210 FD  CIPH-LOG-FILE
+001220     LABEL RECORDS ARE STANDARD.
+001230 01  CIPH-LOG-RECORD.
+001240     COPY CIPHLOGR.
+001250 FD  CIPH-CKPT-FILE
+001260     LABEL RECORDS ARE STANDARD.
+001270 01  CIPH-CKPT-RECORD.
+001280     COPY CIPHCKPT.
+001290 WORKING-STORAGE SECTION.
+001300*-----------------------------------------------------------------
+001310* ORIGINAL CIPHER WORK AREAS
+001320*-----------------------------------------------------------------
+001330 01  inputString PIC X(128).
+001340 01  Shift PIC 9(2).
+001350 01  encryptedString PIC X(128).
+001360 01  aUpper PIC X(26) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+001370 01  aLower PIC X(26) VALUE 'abcdefghijklmnopqrstuvwxyz'.
+001380 01  curChar PIC 9(5).
+001390*-----------------------------------------------------------------
+001400* FILE I/O WORK AREAS
+001410*-----------------------------------------------------------------
+001420 01  CIPH-CASE-MASK           PIC X(128).
+001430 01  CIPH-INPUT-STATUS        PIC X(02) VALUE '00'.
+001440 01  CIPH-OUTPUT-STATUS       PIC X(02) VALUE '00'.
+001450 01  CIPH-SWITCHES.
+001460     05  CIPH-EOF-SW          PIC X(01) VALUE 'N'.
+001470         88  CIPH-EOF                   VALUE 'Y'.
+001480     05  CIPH-SHIFT-VALID-SW  PIC X(01) VALUE 'Y'.
+001490         88  CIPH-SHIFT-VALID           VALUE 'Y'.
+001500         88  CIPH-SHIFT-INVALID         VALUE 'N'.
+001510 01  CIPH-REC-COUNT           PIC 9(06) COMP VALUE ZERO.
+001520 01  CIPH-REJECT-COUNT        PIC 9(06) COMP VALUE ZERO.
+001530*-----------------------------------------------------------------
+001540* TRANSACTION LOG WORK AREAS
+001550*-----------------------------------------------------------------
+001560 01  CIPH-LOG-STATUS          PIC X(02) VALUE '00'.
+001570 01  CIPH-LOG-OPERATION       PIC X(10).
+001580 01  CIPH-LOG-SHIFT-USED      PIC 9(02).
+001590 01  CIPH-LOG-INPUT-LEN       PIC 9(05).
+001600 01  CIPH-DECRYPT-SHIFT-SAVE  PIC 9(02).
+001610 01  CIPH-LOG-SWITCHES.
+001620     05  CIPH-LOG-SUPPRESS-SW PIC X(01) VALUE 'N'.
+001630         88  CIPH-LOG-NORMAL           VALUE 'N'.
+001640         88  CIPH-LOG-SUPPRESSED       VALUE 'Y'.
+001650*-----------------------------------------------------------------
+001660* CHECKPOINT/RESTART WORK AREAS
+001670*-----------------------------------------------------------------
+001680 01  CIPH-CKPT-STATUS         PIC X(02) VALUE '00'.
+001690 01  CIPH-CKPT-COUNT          PIC 9(06) COMP VALUE ZERO.
+001700 01  CIPH-CKPT-REJECT-COUNT   PIC 9(06) COMP VALUE ZERO.
+001710 01  CIPH-CHECKPOINT-INTERVAL PIC 9(06) COMP VALUE 1000.
+001720 01  CIPH-SKIP-IDX            PIC 9(06) COMP.
+001730*-----------------------------------------------------------------
+001740* RUN-SUMMARY REPORT WORK AREAS
+001750*-----------------------------------------------------------------
+001760 01  CIPH-SHIFT-TALLY.
+001770     05  CIPH-SHIFT-COUNT     PIC 9(06) COMP OCCURS 25 TIMES.
+001780 01  CIPH-REPORT-IDX          PIC 9(02) COMP.
+001790*-----------------------------------------------------------------
+001800* VIGENERE (KEYWORD-SHIFT) CIPHER WORK AREAS
+001810*-----------------------------------------------------------------
+001820 01  CIPH-KEYWORD             PIC X(26) VALUE SPACES.
+001830 01  CIPH-KEYWORD-LEN         PIC 9(02) COMP.
+001840 01  CIPH-VIG-KEY-IDX         PIC 9(02) COMP.
+001850 01  CIPH-VIG-SHIFT           PIC 9(02) COMP.
+001860 01  CIPH-KWVAL-IDX           PIC 9(02) COMP.
+001870 01  CIPH-KWVAL-LEN           PIC 9(02) COMP.
+001880 01  CIPH-VIG-SWITCHES.
+001890     05  CIPH-VIG-DIR-SW      PIC X(01) VALUE 'E'.
+001900         88  CIPH-VIG-ENCRYPTING        VALUE 'E'.
+001910         88  CIPH-VIG-DECRYPTING        VALUE 'D'.
+001920*-----------------------------------------------------------------
+001930* SOLVE SCORING WORK AREAS - RELATIVE ENGLISH LETTER FREQUENCY,
+001940* PER MILLE, A THRU Z. THE TABLE IS BUILT AS A SERIES OF FILLERS
+001950* AND REDEFINED AS AN OCCURS TABLE SINCE COBOL HAS NO OTHER WAY
+001960* TO GIVE EACH OCCURRENCE OF A TABLE ITS OWN VALUE CLAUSE.
+001970*-----------------------------------------------------------------
+001980 01  CIPH-FREQ-INIT-TABLE.
+001990     05  FILLER               PIC 9(03) VALUE 082.
+002000     05  FILLER               PIC 9(03) VALUE 015.
+002010     05  FILLER               PIC 9(03) VALUE 028.
+002020     05  FILLER               PIC 9(03) VALUE 043.
+002030     05  FILLER               PIC 9(03) VALUE 127.
+002040     05  FILLER               PIC 9(03) VALUE 022.
+002050     05  FILLER               PIC 9(03) VALUE 020.
+002060     05  FILLER               PIC 9(03) VALUE 061.
+002070     05  FILLER               PIC 9(03) VALUE 070.
+002080     05  FILLER               PIC 9(03) VALUE 002.
+002090     05  FILLER               PIC 9(03) VALUE 008.
+002100     05  FILLER               PIC 9(03) VALUE 040.
+002110     05  FILLER               PIC 9(03) VALUE 024.
+002120     05  FILLER               PIC 9(03) VALUE 067.
+002130     05  FILLER               PIC 9(03) VALUE 075.
+002140     05  FILLER               PIC 9(03) VALUE 019.
+002150     05  FILLER               PIC 9(03) VALUE 001.
+002160     05  FILLER               PIC 9(03) VALUE 060.
+002170     05  FILLER               PIC 9(03) VALUE 063.
+002180     05  FILLER               PIC 9(03) VALUE 091.
+002190     05  FILLER               PIC 9(03) VALUE 028.
+002200     05  FILLER               PIC 9(03) VALUE 010.
+002210     05  FILLER               PIC 9(03) VALUE 024.
+002220     05  FILLER               PIC 9(03) VALUE 002.
+002230     05  FILLER               PIC 9(03) VALUE 020.
+002240     05  FILLER               PIC 9(03) VALUE 001.
+002250 01  CIPH-FREQ-TABLE REDEFINES CIPH-FREQ-INIT-TABLE.
+002260     05  CIPH-FREQ-TBL        PIC 9(03) OCCURS 26 TIMES.
+002270 01  CIPH-CANDIDATES.
+002280     05  CIPH-CANDIDATE       OCCURS 25 TIMES.
+002290         10  CIPH-CAND-SHIFT  PIC 9(02).
+002300         10  CIPH-CAND-TEXT   PIC X(128).
+002310         10  CIPH-CAND-SCORE  PIC S9(07) COMP.
+002320 01  CIPH-SOLVE-IDX           PIC 9(02) COMP.
+002330 01  CIPH-SOLVE-ORIG-TEXT     PIC X(128).
+002340 01  CIPH-BEST-IDX            PIC 9(02) COMP.
+002350 01  CIPH-BEST-SCORE          PIC S9(07) COMP.
+002360 01  CIPH-SCORE-WORK          PIC S9(07) COMP.
+002370 01  CIPH-SCORE-SUB           PIC 9(02) COMP.
+002380 01  CIPH-SCORE-TEXT          PIC X(128).
+002390 01  CIPH-SCORE-PADDED        PIC X(130).
+002400 01  CIPH-WORD-HITS           PIC 9(04) COMP.
+002410*-----------------------------------------------------------------
+002420* JOB-CONTROL WORK AREAS - HOLD THE OPERATION, SHIFT, KEYWORD AND
+002430* INPUT DATASET NAME ONCE THE PARM CARD HAS BEEN PARSED, SO THE
+002440* MAIN PROCESSING LOOP NEVER HAS TO LOOK AT CIPH-PARM-AREA AGAIN.
+002450*-----------------------------------------------------------------
+002460 01  CIPH-OPERATION-CODE      PIC X(10) VALUE 'ENCRYPT'.
+002470 01  CIPH-OPERATION-SHIFT     PIC 9(02) VALUE ZERO.
+002480 01  CIPH-INPUT-DSNAME        PIC X(08) VALUE 'CIPHIN'.
+002490 01  CIPH-RECORD-SHIFT        PIC 9(02) VALUE ZERO.
+002500 LINKAGE SECTION.
+002510*-----------------------------------------------------------------
+002520* CIPH-PARM-AREA - THE JCL PARM CARD (OR EQUIVALENT CONTROL-CARD
+002530* INPUT). A FIXED-COLUMN CONTROL CARD IN THE CLASSIC STYLE:
+002540*    COLS  1-10  OPERATION  (ENCRYPT/DECRYPT/SOLVE/VIGENC/VIGDEC)
+002550*    COLS 11-12  SHIFT      (01-25, SPACES/ZERO = USE PER-RECORD
+002560*                            SHIFT KEY FROM THE INPUT DATASET)
+002570*    COLS 13-38  KEYWORD    (VIGENC/VIGDEC ONLY)
+002580*    COLS 39-46  DSNAME     (INPUT DD NAME, BLANK = CIPHIN)
+002590* A BLANK OR MISSING PARM LEAVES ALL OF THE CIPH-OPERATION-* AND
+002600* CIPH-INPUT-DSNAME DEFAULTS SET ABOVE IN PLACE, SO THE PROGRAM
+002610* STILL RUNS THE ORIGINAL WAY WHEN STARTED WITHOUT ONE.
+002620*-----------------------------------------------------------------
+002630 01  CIPH-PARM-AREA.
+002640     05  CIPH-PARM-LEN        PIC S9(04) COMP.
+002650     05  CIPH-PARM-DATA.
+002660         10  CIPH-PARM-OPERATION PIC X(10).
+002670         10  CIPH-PARM-SHIFT     PIC 9(02).
+002680         10  CIPH-PARM-KEYWORD   PIC X(26).
+002690         10  CIPH-PARM-DSNAME    PIC X(08).
+002700 PROCEDURE DIVISION USING CIPH-PARM-AREA.
+002710*=================================================================
+002720* 0000-MAINLINE - OPEN THE DAY'S MESSAGE FILE, CIPHER EVERY
+002730* RECORD ON IT AND WRITE THE RESULT TO THE OUTPUT FILE.
+002740*=================================================================
+002750 0000-MAINLINE.
+002760     PERFORM 0500-PARSE-PARM THRU 0500-EXIT.
+002770     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002780     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+002790         UNTIL CIPH-EOF.
+002800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002810     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.
+002820     GO TO 9999-EXIT.
+002830*-----------------------------------------------------------------
+002840* 0500-PARSE-PARM - PICK UP THE OPERATION, SHIFT, KEYWORD AND
+002850* INPUT DATASET NAME FROM THE JCL PARM CARD, IF ONE WAS SUPPLIED.
+002860* CIPH-PARM-LEN COMES BACK ZERO (OR NEGATIVE) WHEN THE PROGRAM IS
+002870* STARTED WITHOUT A PARM, IN WHICH CASE THE DEFAULTS ALREADY IN
+002880* CIPH-OPERATION-CODE/CIPH-OPERATION-SHIFT/CIPH-INPUT-DSNAME ARE
+002890* LEFT UNTOUCHED.
+002900*-----------------------------------------------------------------
+002910 0500-PARSE-PARM.
+002920     IF CIPH-PARM-LEN >= 10
+002930         IF CIPH-PARM-OPERATION NOT = SPACES
+002940             MOVE CIPH-PARM-OPERATION TO CIPH-OPERATION-CODE
+002950         END-IF
+002960     END-IF.
+002970     IF CIPH-PARM-LEN >= 12
+002980         IF CIPH-PARM-SHIFT > ZERO
+002990             MOVE CIPH-PARM-SHIFT TO CIPH-OPERATION-SHIFT
+003000         END-IF
+003010     END-IF.
+003020     IF CIPH-PARM-LEN >= 38
+003030         IF CIPH-PARM-KEYWORD NOT = SPACES
+003040             MOVE CIPH-PARM-KEYWORD TO CIPH-KEYWORD
+003050         END-IF
+003060     END-IF.
+003070     IF CIPH-PARM-LEN >= 46
+003080         IF CIPH-PARM-DSNAME NOT = SPACES
+003090             MOVE CIPH-PARM-DSNAME TO CIPH-INPUT-DSNAME
+003100         END-IF
+003110     END-IF.
+003120 0500-EXIT.
+003130     EXIT.
+003140*-----------------------------------------------------------------
+003150* 1000-INITIALIZE - OPEN THE INPUT AND OUTPUT DATASETS, RESTART AT
+003160* THE LAST CHECKPOINT IF ONE EXISTS, AND PRIME THE READ.
+003170*-----------------------------------------------------------------
+003180 1000-INITIALIZE.
+003190     OPEN INPUT  CIPH-INPUT-FILE.
+003200     IF CIPH-INPUT-STATUS NOT = "00"
+003210         DISPLAY "*** UNABLE TO OPEN INPUT DATASET, STATUS="
+003220             CIPH-INPUT-STATUS " ***"
+003230         GO TO 9999-EXIT
+003240     END-IF.
+003250     PERFORM 1050-READ-CHECKPOINT THRU 1050-EXIT.
+003260     IF CIPH-CKPT-COUNT > ZERO
+003270         OPEN EXTEND CIPH-OUTPUT-FILE
+003280         COMPUTE CIPH-REC-COUNT =
+003290             CIPH-CKPT-COUNT - CIPH-CKPT-REJECT-COUNT
+003300         MOVE CIPH-CKPT-REJECT-COUNT TO CIPH-REJECT-COUNT
+003310         PERFORM 1060-SKIP-COMPLETED THRU 1060-EXIT
+003320             VARYING CIPH-SKIP-IDX FROM 1 BY 1
+003330                 UNTIL CIPH-SKIP-IDX > CIPH-CKPT-COUNT
+003340     ELSE
+003350         OPEN OUTPUT CIPH-OUTPUT-FILE
+003360     END-IF.
+003370     IF CIPH-OUTPUT-STATUS NOT = "00"
+003380         DISPLAY "*** UNABLE TO OPEN OUTPUT DATASET, STATUS="
+003390             CIPH-OUTPUT-STATUS " ***"
+003400         GO TO 9999-EXIT
+003410     END-IF.
+003420     OPEN EXTEND CIPH-LOG-FILE.
+003430     IF CIPH-LOG-STATUS = "35"
+003440         OPEN OUTPUT CIPH-LOG-FILE
+003450     END-IF.
+003460     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+003470 1000-EXIT.
+003480     EXIT.
+003490*-----------------------------------------------------------------
+003500* 1050-READ-CHECKPOINT - LOOK FOR A CHECKPOINT LEFT BY A PRIOR RUN
+003510* THAT DID NOT REACH END OF JOB. A MISSING CHECKPOINT DATASET
+003520* (FILE STATUS 35) JUST MEANS THIS IS A FRESH RUN; ANY OTHER
+003530* NON-ZERO STATUS IS A GENUINE OPEN FAILURE AND IS SURFACED.
+003540*-----------------------------------------------------------------
+003550 1050-READ-CHECKPOINT.
+003560     MOVE ZERO TO CIPH-CKPT-COUNT.
+003570     MOVE ZERO TO CIPH-CKPT-REJECT-COUNT.
+003580     OPEN INPUT CIPH-CKPT-FILE.
+003590     IF CIPH-CKPT-STATUS = "00"
+003600         READ CIPH-CKPT-FILE
+003610             AT END
+003620                 CONTINUE
+003630         END-READ
+003640         IF CIPH-CKPT-STATUS = "00"
+003650             COMPUTE CIPH-CKPT-COUNT =
+003660                 CKPT-REC-COUNT + CKPT-REJECT-COUNT
+003670             MOVE CKPT-REJECT-COUNT TO CIPH-CKPT-REJECT-COUNT
+003680             PERFORM 1055-RESTORE-SHIFT-COUNT THRU 1055-EXIT
+003690                 VARYING CIPH-REPORT-IDX FROM 1 BY 1
+003700                     UNTIL CIPH-REPORT-IDX > 25
+003710         END-IF
+003720         CLOSE CIPH-CKPT-FILE
+003730     ELSE
+003740         IF CIPH-CKPT-STATUS NOT = "35"
+003750             DISPLAY "*** CKPT OPEN FAILED, STATUS="
+003760                 CIPH-CKPT-STATUS " ***"
+003770         END-IF
+003780     END-IF.
+003790 1050-EXIT.
+003800     EXIT.
+003810 1055-RESTORE-SHIFT-COUNT.
+003820     MOVE CKPT-SHIFT-COUNT (CIPH-REPORT-IDX)
+003830         TO CIPH-SHIFT-COUNT (CIPH-REPORT-IDX).
+003840 1055-EXIT.
+003850     EXIT.
+003860*-----------------------------------------------------------------
+003870* 1060-SKIP-COMPLETED - ON A RESTART, READ PAST THE INPUT RECORDS
+003880* ALREADY CIPHERED AND WRITTEN BY A PRIOR RUN SO THEY ARE NOT
+003890* REPROCESSED OR DUPLICATED ON THE OUTPUT DATASET.
+003900*-----------------------------------------------------------------
+003910 1060-SKIP-COMPLETED.
+003920     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+003930 1060-EXIT.
+003940     EXIT.
+003950*-----------------------------------------------------------------
+003960* 2000-PROCESS-FILE - CIPHER ONE MESSAGE RECORD AND MOVE TO THE
+003970* NEXT ONE. THE SHIFT KEY TRAVELS WITH EACH RECORD SO A SINGLE
+003980* BATCH RUN CAN MIX SHIFT VALUES ACROSS THE DAY'S TRAFFIC.
+003990*-----------------------------------------------------------------
+004000 2000-PROCESS-FILE.
+004010     MOVE SPACES TO CIPH-OUTPUT-RECORD.
+004020     MOVE MSG-TEXT      TO inputString.
+004030     IF CIPH-OPERATION-SHIFT > ZERO
+004040         MOVE CIPH-OPERATION-SHIFT TO Shift
+004050     ELSE
+004060         MOVE MSG-SHIFT-KEY TO Shift
+004070     END-IF.
+004080     MOVE Shift TO CIPH-RECORD-SHIFT.
+004090     SET CIPH-SHIFT-VALID TO TRUE.
+004100     EVALUATE CIPH-OPERATION-CODE
+004110         WHEN "DECRYPT"
+004120             PERFORM decrypt THRU decrypt-exit
+004130         WHEN "SOLVE"
+004140             PERFORM solve
+004150         WHEN "VIGENC"
+004160             PERFORM vigenere-encrypt THRU vigenere-encrypt-exit
+004170         WHEN "VIGDEC"
+004180             PERFORM vigenere-decrypt THRU vigenere-decrypt-exit
+004190         WHEN OTHER
+004200             PERFORM encrypt THRU encrypt-exit
+004210     END-EVALUATE.
+004220     IF CIPH-SHIFT-INVALID
+004230         ADD 1 TO CIPH-REJECT-COUNT
+004240     ELSE
+004250         MOVE MSG-REC-ID      TO OUT-REC-ID
+004260         MOVE encryptedString TO OUT-TEXT
+004270         WRITE CIPH-OUTPUT-RECORD
+004280         ADD 1 TO CIPH-REC-COUNT
+004290         PERFORM 2050-TALLY-SHIFT THRU 2050-EXIT
+004300     END-IF.
+004310     IF MOD(CIPH-REC-COUNT + CIPH-REJECT-COUNT,
+004320             CIPH-CHECKPOINT-INTERVAL) = ZERO
+004330         PERFORM 7100-WRITE-CHECKPOINT THRU 7100-EXIT
+004340     END-IF.
+004350     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+004360 2000-EXIT.
+004370     EXIT.
+004380*-----------------------------------------------------------------
+004390* 2050-TALLY-SHIFT - CREDIT THE SHIFT-VALUE BREAKDOWN TABLE WITH
+004400* THE SHIFT THAT ACTUALLY CIPHERED THIS RECORD. SOLVE DISCOVERS
+004410* ITS OWN SHIFT RATHER THAN BEING GIVEN ONE, AND THE VIGENERE
+004420* MODES HAVE NO SINGLE SHIFT VALUE TO CREDIT AT ALL.
+004430*-----------------------------------------------------------------
+004440 2050-TALLY-SHIFT.
+004450     EVALUATE CIPH-OPERATION-CODE
+004460         WHEN "DECRYPT"
+004470             ADD 1 TO CIPH-SHIFT-COUNT (CIPH-DECRYPT-SHIFT-SAVE)
+004480         WHEN "SOLVE"
+004490             ADD 1 TO CIPH-SHIFT-COUNT
+004500                 (CIPH-CAND-SHIFT (CIPH-BEST-IDX))
+004510         WHEN "VIGENC"
+004520             CONTINUE
+004530         WHEN "VIGDEC"
+004540             CONTINUE
+004550         WHEN OTHER
+004560             ADD 1 TO CIPH-SHIFT-COUNT (CIPH-RECORD-SHIFT)
+004570     END-EVALUATE.
+004580 2050-EXIT.
+004590     EXIT.
+004600*-----------------------------------------------------------------
+004610* 2100-READ-INPUT - READ THE NEXT MESSAGE RECORD, SETTING THE
+004620* END-OF-FILE SWITCH WHEN THE DATASET IS EXHAUSTED.
+004630*-----------------------------------------------------------------
+004640 2100-READ-INPUT.
+004650     READ CIPH-INPUT-FILE
+004660         AT END
+004670             SET CIPH-EOF TO TRUE
+004680     END-READ.
+004690 2100-EXIT.
+004700     EXIT.
+004710*-----------------------------------------------------------------
+004720* 9000-TERMINATE - CLOSE THE DATASETS BEFORE THE JOB STEP ENDS.
+004730*-----------------------------------------------------------------
+004740 9000-TERMINATE.
+004750     CLOSE CIPH-INPUT-FILE.
+004760     CLOSE CIPH-OUTPUT-FILE.
+004770     CLOSE CIPH-LOG-FILE.
+004780     PERFORM 7150-CLEAR-CHECKPOINT THRU 7150-EXIT.
+004790 9000-EXIT.
+004800     EXIT.
+004810*-----------------------------------------------------------------
+004820* 9999-EXIT - SINGLE PROGRAM EXIT POINT.
+004830*-----------------------------------------------------------------
+004840 9999-EXIT.
+004850     STOP RUN.
+004860*-----------------------------------------------------------------
+004870* 7100-WRITE-CHECKPOINT - RECORD HOW MANY INPUT RECORDS HAVE BEEN
+004880* COMPLETED SO FAR SO AN ABEND PARTWAY THROUGH THE RUN COSTS ONLY
+004890* THE RECORDS SINCE THE LAST CHECKPOINT, NOT THE WHOLE DATASET.
+004900*-----------------------------------------------------------------
+004910 7100-WRITE-CHECKPOINT.
+004920     OPEN OUTPUT CIPH-CKPT-FILE.
+004930     IF CIPH-CKPT-STATUS NOT = "00"
+004940         DISPLAY "*** CKPT OPEN FAILED, STATUS="
+004950             CIPH-CKPT-STATUS " ***"
+004960         GO TO 7100-EXIT
+004970     END-IF.
+004980     MOVE CIPH-REC-COUNT    TO CKPT-REC-COUNT.
+004990     MOVE CIPH-REJECT-COUNT TO CKPT-REJECT-COUNT.
+005000     PERFORM 7110-SAVE-SHIFT-COUNT THRU 7110-EXIT
+005010         VARYING CIPH-REPORT-IDX FROM 1 BY 1
+005020             UNTIL CIPH-REPORT-IDX > 25.
+005030     WRITE CIPH-CKPT-RECORD.
+005040     CLOSE CIPH-CKPT-FILE.
+005050 7100-EXIT.
+005060     EXIT.
+005070 7110-SAVE-SHIFT-COUNT.
+005080     MOVE CIPH-SHIFT-COUNT (CIPH-REPORT-IDX)
+005090         TO CKPT-SHIFT-COUNT (CIPH-REPORT-IDX).
+005100 7110-EXIT.
+005110     EXIT.
+005120*-----------------------------------------------------------------
+005130* 7150-CLEAR-CHECKPOINT - A NORMAL END OF JOB MEANS THE WHOLE
+005140* DATASET WAS COMPLETED, SO THE CHECKPOINT IS RESET TO ZERO AND
+005150* THE NEXT RUN STARTS FROM THE TOP OF A NEW INPUT DATASET.
+005160*-----------------------------------------------------------------
+005170 7150-CLEAR-CHECKPOINT.
+005180     OPEN OUTPUT CIPH-CKPT-FILE.
+005190     IF CIPH-CKPT-STATUS NOT = "00"
+005200         DISPLAY "*** CKPT OPEN FAILED, STATUS="
+005210             CIPH-CKPT-STATUS " ***"
+005220         GO TO 7150-EXIT
+005230     END-IF.
+005240     MOVE ZEROES TO CIPH-CKPT-RECORD.
+005250     WRITE CIPH-CKPT-RECORD.
+005260     CLOSE CIPH-CKPT-FILE.
+005270 7150-EXIT.
+005280     EXIT.
+005290*-----------------------------------------------------------------
+005300* 8000-PRINT-SUMMARY - END-OF-JOB REPORT SHOWING HOW MANY RECORDS
+005310* WERE PROCESSED AND REJECTED, AND HOW MANY RECORDS USED EACH
+005320* SHIFT VALUE, SO OPERATIONS HAS SOMETHING TO REVIEW INSTEAD OF
+005330* SCROLLING BACK THROUGH THE RAW DISPLAY OUTPUT.
+005340*-----------------------------------------------------------------
+005350 8000-PRINT-SUMMARY.
+005360     DISPLAY "=======================================".
+005370     DISPLAY "CEASARCIPHER RUN SUMMARY".
+005380     DISPLAY "  TOTAL RECORDS PROCESSED . . : " CIPH-REC-COUNT.
+005390     DISPLAY "  REJECTED/INVALID RECORDS . . : "
+005400         CIPH-REJECT-COUNT.
+005410     DISPLAY "  BREAKDOWN BY SHIFT VALUE USED:".
+005420     PERFORM 8010-PRINT-SHIFT-LINE THRU 8010-EXIT
+005430         VARYING CIPH-REPORT-IDX FROM 1 BY 1
+005440             UNTIL CIPH-REPORT-IDX > 25.
+005450     DISPLAY "=======================================".
+005460 8000-EXIT.
+005470     EXIT.
+005480 8010-PRINT-SHIFT-LINE.
+005490     IF CIPH-SHIFT-COUNT (CIPH-REPORT-IDX) > ZERO
+005500         DISPLAY "    SHIFT " CIPH-REPORT-IDX ": "
+005510             CIPH-SHIFT-COUNT (CIPH-REPORT-IDX) " RECORD(S)"
+005520     END-IF.
+005530 8010-EXIT.
+005540     EXIT.
+005550*-----------------------------------------------------------------
+005560* ORIGINAL CIPHER PARAGRAPHS
+005570*-----------------------------------------------------------------
+005580 encrypt.
+005590     PERFORM validate-shift.
+005600     IF CIPH-SHIFT-INVALID
+005610         GO TO encrypt-exit
+005620     END-IF.
+005630     MOVE Shift TO CIPH-LOG-SHIFT-USED.
+005640     MOVE LENGTH(FUNCTION TRIM(inputString))
+005650         TO CIPH-LOG-INPUT-LEN.
+005660     PERFORM 3000-BUILD-CASE-MASK THRU 3000-EXIT
+005670         VARYING curChar FROM 1 BY 1
+005680             UNTIL curChar > LENGTH(inputString).
+005690     INSPECT inputString CONVERTING aLower TO aUpper.
+005700     MOVE inputString TO encryptedString.
+005710     PERFORM 3100-PROCESS-CHAR THRU 3100-EXIT
+005720         VARYING curChar FROM 1 BY 1
+005730             UNTIL curChar > LENGTH(inputString).
+005740     PERFORM 3200-APPLY-CASE-MASK THRU 3200-EXIT
+005750         VARYING curChar FROM 1 BY 1
+005760             UNTIL curChar > LENGTH(inputString).
+005770     ADD 1 TO Shift.
+005780     IF CIPH-LOG-NORMAL
+005790         DISPLAY encryptedString
+005800         MOVE "ENCRYPT" TO CIPH-LOG-OPERATION
+005810         PERFORM 7000-WRITE-LOG THRU 7000-EXIT
+005820     END-IF.
+005830 encrypt-exit.
+005840     EXIT.
+005850*-----------------------------------------------------------------
+005860* 3000-BUILD-CASE-MASK - RECORD WHETHER EACH ORIGINAL CHARACTER
+005870* WAS LOWER CASE BEFORE inputString IS FORCED TO UPPER CASE FOR
+005880* THE SHIFT MATH, SO THE ORIGINAL CASE CAN BE RESTORED AFTERWARD.
+005890*-----------------------------------------------------------------
+005900 3000-BUILD-CASE-MASK.
+005910     IF inputString (curChar:1) >= "a" AND
+005920        inputString (curChar:1) <= "z"
+005930         MOVE "L" TO CIPH-CASE-MASK (curChar:1)
+005940     ELSE
+005950         MOVE "U" TO CIPH-CASE-MASK (curChar:1)
+005960     END-IF.
+005970 3000-EXIT.
+005980     EXIT.
+005990*-----------------------------------------------------------------
+006000* 3100-PROCESS-CHAR - SHIFT A SINGLE LETTER OF encryptedString.
+006010* DIGITS, PUNCTUATION, SPACES AND OTHER WHITESPACE (TAB ET AL.)
+006020* ARE NOT PART OF THE A-Z ALPHABET THE ORD/CHAR/MOD MATH BELOW
+006030* ASSUMES, SO THEY ARE PASSED THROUGH UNCHANGED JUST AS SPACE
+006040* ALWAYS WAS.
+006050*-----------------------------------------------------------------
+006060 3100-PROCESS-CHAR.
+006070     IF encryptedString (curChar:1) < "A" OR
+006080        encryptedString (curChar:1) > "Z"
+006090         CONTINUE
+006100     ELSE
+006110         MOVE CHAR(MOD(ORD(encryptedString (curChar:1))
+006120             - ORD("A") + Shift, 26) + ORD("A"))
+006130             TO encryptedString (curChar:1)
+006140     END-IF.
+006150 3100-EXIT.
+006160     EXIT.
+006170*-----------------------------------------------------------------
+006180* 3200-APPLY-CASE-MASK - RESTORE THE ORIGINAL LOWER CASE LETTERS
+006190* RECORDED BY 3000-BUILD-CASE-MASK SO THE CIPHERED OUTPUT KEEPS
+006200* THE SAME MIXED-CASE FORMATTING AS THE ORIGINAL MESSAGE.
+006210*-----------------------------------------------------------------
+006220 3200-APPLY-CASE-MASK.
+006230     IF CIPH-CASE-MASK (curChar:1) = "L"
+006240         INSPECT encryptedString (curChar:1)
+006250             CONVERTING aUpper TO aLower
+006260     END-IF.
+006270 3200-EXIT.
+006280     EXIT.
+006290
+006300 decrypt.
+006310     PERFORM validate-shift.
+006320     IF CIPH-SHIFT-INVALID
+006330         GO TO decrypt-exit
+006340     END-IF.
+006350     MOVE Shift TO CIPH-DECRYPT-SHIFT-SAVE.
+006360     COMPUTE Shift = 26 - Shift.
+006370     SET CIPH-LOG-SUPPRESSED TO TRUE.
+006380     PERFORM encrypt THRU encrypt-exit.
+006390     SET CIPH-LOG-NORMAL TO TRUE.
+006400     MOVE CIPH-DECRYPT-SHIFT-SAVE TO CIPH-LOG-SHIFT-USED.
+006410     MOVE LENGTH(FUNCTION TRIM(inputString))
+006420         TO CIPH-LOG-INPUT-LEN.
+006430     MOVE "DECRYPT" TO CIPH-LOG-OPERATION.
+006440     PERFORM 7000-WRITE-LOG THRU 7000-EXIT.
+006450 decrypt-exit.
+006460     EXIT.
+006470*-----------------------------------------------------------------
+006480* VIGENERE-ENCRYPT / VIGENERE-DECRYPT - KEYWORD-SHIFT CIPHER MODE.
+006490* THESE REUSE THE SAME aUpper/aLower TABLES AND ORD/CHAR/MOD SHIFT
+006500* MATH AS encrypt, BUT THE EFFECTIVE SHIFT FOR EACH LETTER COMES
+006510* FROM THE CORRESPONDING LETTER OF A REPEATING KEYWORD (CIPH-
+006520* KEYWORD) INSTEAD OF ONE FIXED Shift VALUE, SO MESSAGES STAND UP
+006530* TO MORE THAN A BASIC FREQUENCY ATTACK.
+006540*-----------------------------------------------------------------
+006550 vigenere-encrypt.
+006560     SET CIPH-VIG-ENCRYPTING TO TRUE.
+006570     PERFORM validate-keyword THRU validate-keyword-exit.
+006580     IF CIPH-SHIFT-INVALID
+006590         GO TO vigenere-encrypt-exit
+006600     END-IF.
+006610     PERFORM 3400-VIGENERE-RUN THRU 3400-EXIT.
+006620 vigenere-encrypt-exit.
+006630     EXIT.
+006640 vigenere-decrypt.
+006650     SET CIPH-VIG-DECRYPTING TO TRUE.
+006660     PERFORM validate-keyword THRU validate-keyword-exit.
+006670     IF CIPH-SHIFT-INVALID
+006680         GO TO vigenere-decrypt-exit
+006690     END-IF.
+006700     PERFORM 3400-VIGENERE-RUN THRU 3400-EXIT.
+006710 vigenere-decrypt-exit.
+006720     EXIT.
+006730*-----------------------------------------------------------------
+006740* validate-keyword - REJECT A BLANK VIGENERE KEYWORD, OR ONE
+006750* CONTAINING ANY CHARACTER OTHER THAN A LETTER, BEFORE IT REACHES
+006760* THE KEYWORD-LETTER SHIFT MATH. AN ALL-SPACE KEYWORD WOULD
+006770* OTHERWISE LEAVE CIPH-KEYWORD-LEN ZERO, WRAP THE KEYWORD INDEX
+006780* BACK TO 1 AND COMPUTE A SHIFT FROM A SPACE CHARACTER, AND AN
+006790* EMBEDDED SPACE, DIGIT OR OTHER PUNCTUATION CHARACTER SORTS
+006800* BEFORE "A" AND DRIVES THE SAME COMPUTE NEGATIVE, SILENTLY
+006810* CORRUPTING THE UNSIGNED CIPH-VIG-SHIFT FIELD.
+006820*-----------------------------------------------------------------
+006830 validate-keyword.
+006840     MOVE LENGTH(FUNCTION TRIM(CIPH-KEYWORD)) TO CIPH-KWVAL-LEN.
+006850     IF CIPH-KWVAL-LEN = ZERO
+006860         SET CIPH-SHIFT-INVALID TO TRUE
+006870         DISPLAY "*** INVALID VIGENERE KEYWORD: BLANK ***"
+006880         GO TO validate-keyword-exit
+006890     END-IF.
+006900     SET CIPH-SHIFT-VALID TO TRUE.
+006910     PERFORM 3250-VALIDATE-KW-CHAR THRU 3250-EXIT
+006920         VARYING CIPH-KWVAL-IDX FROM 1 BY 1
+006930             UNTIL CIPH-KWVAL-IDX > CIPH-KWVAL-LEN
+006940                 OR CIPH-SHIFT-INVALID.
+006950 validate-keyword-exit.
+006960     EXIT.
+006970*-----------------------------------------------------------------
+006980* 3250-VALIDATE-KW-CHAR - REJECT THE KEYWORD IF THE CHARACTER AT
+006990* CIPH-KWVAL-IDX IS NOT AN UPPER OR LOWER CASE LETTER. THE
+007000* KEYWORD IS NOT FORCED TO UPPER CASE UNTIL 3400-VIGENERE-RUN, SO
+007010* BOTH CASES MUST BE ACCEPTED HERE.
+007020*-----------------------------------------------------------------
+007030 3250-VALIDATE-KW-CHAR.
+007040     IF (CIPH-KEYWORD (CIPH-KWVAL-IDX:1) >= "A" AND
+007050         CIPH-KEYWORD (CIPH-KWVAL-IDX:1) <= "Z") OR
+007060        (CIPH-KEYWORD (CIPH-KWVAL-IDX:1) >= "a" AND
+007070         CIPH-KEYWORD (CIPH-KWVAL-IDX:1) <= "z")
+007080         CONTINUE
+007090     ELSE
+007100         SET CIPH-SHIFT-INVALID TO TRUE
+007110         DISPLAY "*** INVALID VIGENERE KEYWORD: NON-ALPHA ***"
+007120     END-IF.
+007130 3250-EXIT.
+007140     EXIT.
+007150*-----------------------------------------------------------------
+007160* 3400-VIGENERE-RUN - SHARED DRIVER FOR BOTH VIGENERE DIRECTIONS.
+007170* CIPH-VIG-DIR-SW, SET BY THE CALLER, TELLS 3300-VIG-PROCESS-CHAR
+007180* WHETHER TO ADD OR SUBTRACT EACH KEYWORD LETTER'S SHIFT.
+007190*-----------------------------------------------------------------
+007200 3400-VIGENERE-RUN.
+007210     MOVE LENGTH(FUNCTION TRIM(CIPH-KEYWORD)) TO CIPH-KEYWORD-LEN.
+007220     MOVE LENGTH(FUNCTION TRIM(inputString))
+007230         TO CIPH-LOG-INPUT-LEN.
+007240     PERFORM 3000-BUILD-CASE-MASK THRU 3000-EXIT
+007250         VARYING curChar FROM 1 BY 1
+007260             UNTIL curChar > LENGTH(inputString).
+007270     INSPECT inputString CONVERTING aLower TO aUpper.
+007280     INSPECT CIPH-KEYWORD CONVERTING aLower TO aUpper.
+007290     MOVE inputString TO encryptedString.
+007300     MOVE ZERO TO CIPH-VIG-KEY-IDX.
+007310     PERFORM 3300-VIG-PROCESS-CHAR THRU 3300-EXIT
+007320         VARYING curChar FROM 1 BY 1
+007330             UNTIL curChar > LENGTH(inputString).
+007340     PERFORM 3200-APPLY-CASE-MASK THRU 3200-EXIT
+007350         VARYING curChar FROM 1 BY 1
+007360             UNTIL curChar > LENGTH(inputString).
+007370     DISPLAY encryptedString.
+007380     IF CIPH-LOG-NORMAL
+007390         IF CIPH-VIG-ENCRYPTING
+007400             MOVE "VIGENC" TO CIPH-LOG-OPERATION
+007410         ELSE
+007420             MOVE "VIGDEC" TO CIPH-LOG-OPERATION
+007430         END-IF
+007440         MOVE ZERO TO CIPH-LOG-SHIFT-USED
+007450         PERFORM 7000-WRITE-LOG THRU 7000-EXIT
+007460     END-IF.
+007470 3400-EXIT.
+007480     EXIT.
+007490*-----------------------------------------------------------------
+007500* 3300-VIG-PROCESS-CHAR - SHIFT A SINGLE LETTER OF encryptedString
+007510* BY THE KEYWORD LETTER CURRENTLY IN PLAY. NON-ALPHABETIC
+007520* CHARACTERS ARE PASSED THROUGH UNCHANGED AND DO NOT CONSUME A
+007530* KEYWORD POSITION, THE SAME WAY THE CLASSIC VIGENERE SQUARE
+007540* SKIPS THEM.
+007550*-----------------------------------------------------------------
+007560 3300-VIG-PROCESS-CHAR.
+007570     IF encryptedString (curChar:1) < "A" OR
+007580        encryptedString (curChar:1) > "Z"
+007590         CONTINUE
+007600     ELSE
+007610         ADD 1 TO CIPH-VIG-KEY-IDX
+007620         IF CIPH-VIG-KEY-IDX > CIPH-KEYWORD-LEN
+007630             MOVE 1 TO CIPH-VIG-KEY-IDX
+007640         END-IF
+007650         COMPUTE CIPH-VIG-SHIFT =
+007660             ORD(CIPH-KEYWORD (CIPH-VIG-KEY-IDX:1)) - ORD("A")
+007670         IF CIPH-VIG-ENCRYPTING
+007680             MOVE CHAR(MOD(ORD(encryptedString (curChar:1))
+007690                 - ORD("A") + CIPH-VIG-SHIFT, 26) + ORD("A"))
+007700                 TO encryptedString (curChar:1)
+007710         ELSE
+007720             MOVE CHAR(MOD(ORD(encryptedString (curChar:1))
+007730                 - ORD("A") - CIPH-VIG-SHIFT + 26, 26) + ORD("A"))
+007740                 TO encryptedString (curChar:1)
+007750         END-IF
+007760     END-IF.
+007770 3300-EXIT.
+007780     EXIT.
+007790
+007800      
+007810 solve.
+007820     MOVE inputString TO CIPH-SOLVE-ORIG-TEXT.
+007830     SET CIPH-LOG-SUPPRESSED TO TRUE.
+007840     PERFORM 5000-TRY-SHIFT THRU 5000-EXIT
+007850         VARYING CIPH-SOLVE-IDX FROM 1 BY 1
+007860             UNTIL CIPH-SOLVE-IDX > 25.
+007870     SET CIPH-LOG-NORMAL TO TRUE.
+007880     PERFORM 5100-FIND-BEST THRU 5100-EXIT.
+007890     MOVE CIPH-CAND-TEXT (CIPH-BEST-IDX) TO encryptedString.
+007900     MOVE CIPH-SOLVE-ORIG-TEXT TO inputString.
+007910     PERFORM 5200-REPORT-BEST THRU 5200-EXIT.
+007920     MOVE CIPH-CAND-SHIFT (CIPH-BEST-IDX) TO CIPH-LOG-SHIFT-USED.
+007930     MOVE LENGTH(FUNCTION TRIM(inputString))
+007940         TO CIPH-LOG-INPUT-LEN.
+007950     MOVE "SOLVE" TO CIPH-LOG-OPERATION.
+007960     PERFORM 7000-WRITE-LOG THRU 7000-EXIT.
+007970*-----------------------------------------------------------------
+007980* validate-shift - REJECT ANY SHIFT VALUE OUTSIDE 1-25 BEFORE IT
+007990* REACHES THE ENCRYPT/DECRYPT SHIFT MATH. Shift IS AN UNSIGNED
+008000* PIC 9(2), SO LETTING A VALUE OF ZERO OR GREATER THAN 25 THROUGH
+008010* TO A SUBTRACT AGAINST IT IS WHAT USED TO LEAVE THE FIELD
+008020* HOLDING AN UNDERFLOW-WRAPPED RESULT.
+008030*-----------------------------------------------------------------
+008040 validate-shift.
+008050     IF Shift < 1 OR Shift > 25
+008060         SET CIPH-SHIFT-INVALID TO TRUE
+008070         DISPLAY "*** INVALID SHIFT REJECTED: " Shift " ***"
+008080     ELSE
+008090         SET CIPH-SHIFT-VALID TO TRUE
+008100     END-IF.
+008110*-----------------------------------------------------------------
+008120* 5000-TRY-SHIFT - ENCRYPT THE CANDIDATE TEXT WITH ONE OF THE 25
+008130* POSSIBLE SHIFTS AND SAVE THE RESULT FOR SCORING.
+008140*-----------------------------------------------------------------
+008150 5000-TRY-SHIFT.
+008160     MOVE CIPH-SOLVE-IDX TO Shift.
+008170     MOVE CIPH-SOLVE-ORIG-TEXT TO inputString.
+008180     MOVE CIPH-SOLVE-IDX TO CIPH-CAND-SHIFT (CIPH-SOLVE-IDX).
+008190     PERFORM encrypt THRU encrypt-exit.
+008200     MOVE encryptedString TO CIPH-CAND-TEXT (CIPH-SOLVE-IDX).
+008210     PERFORM 5050-SCORE-CANDIDATE THRU 5050-EXIT.
+008220 5000-EXIT.
+008230     EXIT.
+008240*-----------------------------------------------------------------
+008250* 5050-SCORE-CANDIDATE - SCORE ONE CANDIDATE PLAINTEXT ON ENGLISH
+008260* LETTER FREQUENCY PLUS A BONUS FOR COMMON SHORT WORDS. THE
+008270* HIGHEST SCORING CANDIDATE IS THE PROGRAM'S BEST GUESS AT THE
+008280* ORIGINAL PLAINTEXT.
+008290*-----------------------------------------------------------------
+008300 5050-SCORE-CANDIDATE.
+008310     MOVE CIPH-CAND-TEXT (CIPH-SOLVE-IDX) TO CIPH-SCORE-TEXT.
+008320     INSPECT CIPH-SCORE-TEXT CONVERTING aLower TO aUpper.
+008330     MOVE ZERO TO CIPH-SCORE-WORK.
+008340     PERFORM 5060-SCORE-CHAR THRU 5060-EXIT
+008350         VARYING curChar FROM 1 BY 1
+008360             UNTIL curChar > LENGTH(CIPH-SCORE-TEXT).
+008370     STRING SPACE DELIMITED BY SIZE
+008380            CIPH-SCORE-TEXT DELIMITED BY SIZE
+008390            SPACE DELIMITED BY SIZE
+008400            INTO CIPH-SCORE-PADDED.
+008410     PERFORM 5070-SCORE-WORD THRU 5070-EXIT.
+008420     MOVE CIPH-SCORE-WORK TO CIPH-CAND-SCORE (CIPH-SOLVE-IDX).
+008430 5050-EXIT.
+008440     EXIT.
+008450*-----------------------------------------------------------------
+008460* 5060-SCORE-CHAR - ADD ONE LETTER'S ENGLISH FREQUENCY WEIGHT TO
+008470* THE RUNNING SCORE FOR THE CANDIDATE CURRENTLY BEING JUDGED.
+008480*-----------------------------------------------------------------
+008490 5060-SCORE-CHAR.
+008500     IF CIPH-SCORE-TEXT (curChar:1) >= "A" AND
+008510        CIPH-SCORE-TEXT (curChar:1) <= "Z"
+008520         COMPUTE CIPH-SCORE-SUB =
+008530             ORD(CIPH-SCORE-TEXT (curChar:1)) - ORD("A") + 1
+008540         ADD CIPH-FREQ-TBL (CIPH-SCORE-SUB) TO CIPH-SCORE-WORK
+008550     END-IF.
+008560 5060-EXIT.
+008570     EXIT.
+008580*-----------------------------------------------------------------
+008590* 5070-SCORE-WORD - ADD A BONUS FOR EVERY COMMON SHORT ENGLISH
+008600* WORD FOUND IN THE CANDIDATE TEXT. A READABLE CANDIDATE TURNS UP
+008610* SEVERAL OF THESE; A RANDOM ONE ALMOST NEVER DOES.
+008620*-----------------------------------------------------------------
+008630 5070-SCORE-WORD.
+008640     MOVE ZERO TO CIPH-WORD-HITS.
+008650     INSPECT CIPH-SCORE-PADDED TALLYING
+008660         CIPH-WORD-HITS FOR ALL " THE ".
+008670     INSPECT CIPH-SCORE-PADDED TALLYING
+008680         CIPH-WORD-HITS FOR ALL " AND ".
+008690     INSPECT CIPH-SCORE-PADDED TALLYING
+008700         CIPH-WORD-HITS FOR ALL " OF ".
+008710     INSPECT CIPH-SCORE-PADDED TALLYING
+008720         CIPH-WORD-HITS FOR ALL " TO ".
+008730     INSPECT CIPH-SCORE-PADDED TALLYING
+008740         CIPH-WORD-HITS FOR ALL " IN ".
+008750     INSPECT CIPH-SCORE-PADDED TALLYING
+008760         CIPH-WORD-HITS FOR ALL " IS ".
+008770     INSPECT CIPH-SCORE-PADDED TALLYING
+008780         CIPH-WORD-HITS FOR ALL " A ".
+008790     COMPUTE CIPH-SCORE-WORK =
+008800         CIPH-SCORE-WORK + (CIPH-WORD-HITS * 250).
+008810 5070-EXIT.
+008820     EXIT.
+008830*-----------------------------------------------------------------
+008840* 5100-FIND-BEST - LOCATE THE HIGHEST SCORING CANDIDATE OUT OF
+008850* THE 25 POSSIBLE SHIFTS.
+008860*-----------------------------------------------------------------
+008870 5100-FIND-BEST.
+008880     MOVE 1 TO CIPH-BEST-IDX.
+008890     MOVE CIPH-CAND-SCORE (1) TO CIPH-BEST-SCORE.
+008900     PERFORM 5110-COMPARE-CANDIDATE THRU 5110-EXIT
+008910         VARYING CIPH-SOLVE-IDX FROM 2 BY 1
+008920             UNTIL CIPH-SOLVE-IDX > 25.
+008930 5100-EXIT.
+008940     EXIT.
+008950 5110-COMPARE-CANDIDATE.
+008960     IF CIPH-CAND-SCORE (CIPH-SOLVE-IDX) > CIPH-BEST-SCORE
+008970         MOVE CIPH-CAND-SCORE (CIPH-SOLVE-IDX) TO CIPH-BEST-SCORE
+008980         MOVE CIPH-SOLVE-IDX TO CIPH-BEST-IDX
+008990     END-IF.
+009000 5110-EXIT.
+009010     EXIT.
+009020*-----------------------------------------------------------------
+009030* 5200-REPORT-BEST - PRINT THE PROGRAM'S BEST GUESS AT THE
+009040* PLAINTEXT FIRST, FOLLOWED BY ALL 25 CANDIDATES RANKED BY SHIFT
+009050* SO THE OPERATOR CAN SEE WHY IT WAS CHOSEN.
+009060*-----------------------------------------------------------------
+009070 5200-REPORT-BEST.
+009080     DISPLAY "SOLVE BEST GUESS (SHIFT="
+009090         CIPH-CAND-SHIFT (CIPH-BEST-IDX) "): "
+009100         CIPH-CAND-TEXT (CIPH-BEST-IDX).
+009110     PERFORM 5210-LIST-CANDIDATE THRU 5210-EXIT
+009120         VARYING CIPH-SOLVE-IDX FROM 1 BY 1
+009130             UNTIL CIPH-SOLVE-IDX > 25.
+009140 5200-EXIT.
+009150     EXIT.
+009160 5210-LIST-CANDIDATE.
+009170     DISPLAY "  SHIFT " CIPH-CAND-SHIFT (CIPH-SOLVE-IDX)
+009180         " SCORE " CIPH-CAND-SCORE (CIPH-SOLVE-IDX)
+009190         ": " CIPH-CAND-TEXT (CIPH-SOLVE-IDX).
+009200 5210-EXIT.
+009210     EXIT.
+009220*-----------------------------------------------------------------
+009230* 7000-WRITE-LOG - APPEND ONE TRANSACTION RECORD TO THE AUDIT LOG
+009240* SO THE OPERATIONS DESK CAN RECONCILE DAILY MESSAGE VOLUME AGAINST
+009250* HOW MANY ENCRYPT, DECRYPT AND SOLVE CALLS THE JOB ACTUALLY MADE.
+009260*-----------------------------------------------------------------
+009270 7000-WRITE-LOG.
+009280     MOVE SPACES TO CIPH-LOG-RECORD.
+009290     ACCEPT LOG-DATE FROM DATE YYYYMMDD.
+009300     ACCEPT LOG-TIME FROM TIME.
+009310     MOVE CIPH-LOG-OPERATION  TO LOG-OPERATION.
+009320     MOVE CIPH-LOG-SHIFT-USED TO LOG-SHIFT.
+009330     MOVE CIPH-LOG-INPUT-LEN  TO LOG-INPUT-LENGTH.
+009340     WRITE CIPH-LOG-RECORD.
+009350 7000-EXIT.
+009360     EXIT.
